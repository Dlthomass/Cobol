@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  AUDITREC
+      * Purpose:   Shared audit-trail record.  Appended to by every
+      *            batch program that reads or validates the goods
+      *            file so there is a traceable history of what ran,
+      *            when, and what it found.
+      * Modification History:
+      *   2026-08-09  DLT  Original.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-JOB-NAME          PIC X(08).
+           05  AUDIT-SEP-1             PIC X(01).
+           05  AUDIT-RUN-DATE          PIC X(10).
+           05  AUDIT-SEP-2             PIC X(01).
+           05  AUDIT-RUN-TIME          PIC X(08).
+           05  AUDIT-SEP-3             PIC X(01).
+           05  AUDIT-RECORDS-READ      PIC 9(07).
+           05  AUDIT-SEP-4             PIC X(01).
+           05  AUDIT-FAILURE-COUNT     PIC 9(07).
+           05  AUDIT-SEP-5             PIC X(01).
+           05  AUDIT-COMMENT           PIC X(30).

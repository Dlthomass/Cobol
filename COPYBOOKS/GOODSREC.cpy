@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  GOODSREC
+      * Purpose:   Shared item-master record layout for the goods
+      *            file (vendor upload / goods master).  Used by every
+      *            program that reads, writes or maintains goods
+      *            records so the layout only has to change in one
+      *            place.
+      * Modification History:
+      *   2026-08-09  DLT  Original - expanded GOODS-NAME-only record
+      *                    into a full item-master layout.
+      ******************************************************************
+       01  GOODS-RECORD.
+           05  GOODS-NAME              PIC X(04).
+           05  GOODS-QTY-ON-HAND       PIC 9(05).
+           05  GOODS-UNIT-PRICE        PIC 9(03)V99.
+           05  GOODS-REORDER-POINT     PIC 9(05).
+           05  FILLER                  PIC X(10).

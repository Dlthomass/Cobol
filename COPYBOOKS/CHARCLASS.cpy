@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:  CHARCLASS
+      * Purpose:   Shared vowel/consonant/digit/valid-character
+      *            classification of a single character.  Used by
+      *            every program that classifies a GOODS-NAME
+      *            character so the classification rules only have to
+      *            change in one place.
+      * Modification History:
+      *   2026-08-09  DLT  Original - factored out of CONDITION88 and
+      *                    SHELFRPT, which had carried identical copies
+      *                    of these 88-levels.
+      ******************************************************************
+       01  Char               PIC X.
+           88 Vowel           VALUE "a", "e", "i", "o", "u",
+                                 "A", "E", "I", "O", "U".
+           88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
+                                 "j" THRU "n", "p" THRU "t", "v" THRU
+                                 "z", "B", "C", "D", "F", "G", "H"
+                                 "J" THRU "N", "P" THRU "T", "V" THRU
+                                 "Z".
+           88 Digit           VALUE "0" THRU "9".
+           88 ValidCharacter  VALUE "a" THRU "z", "A" THRU "Z",
+                                 "0" THRU "9".

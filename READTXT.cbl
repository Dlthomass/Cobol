@@ -3,6 +3,37 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2026-08-09  DLT  Loop over the whole goods file instead of
+      *                    reading a single record; display a final
+      *                    record count.
+      *   2026-08-09  DLT  Expanded GOODS record to a full item master
+      *                    (GOODSREC copybook) - qty, price, reorder
+      *                    point.
+      *   2026-08-09  DLT  File assignment now driven by the GOODSDD
+      *                    DD-name / environment variable instead of a
+      *                    hard-coded path.
+      *   2026-08-09  DLT  Added FILE STATUS checking on OPEN and READ
+      *                    and an error log for abnormal conditions,
+      *                    instead of letting the run abend.
+      *   2026-08-09  DLT  Added an audit-trail entry for every run so
+      *                    there is a traceable history of every goods
+      *                    file load.
+      *   2026-08-09  DLT  Added checkpoint/restart: a checkpoint is
+      *                    written every WS-CHECKPOINT-INTERVAL records,
+      *                    and setting the READTXT-RESTART environment
+      *                    variable to Y skips back only to the last
+      *                    checkpoint instead of reprocessing the whole
+      *                    file.
+      *   2026-08-09  DLT  A fresh, non-restart run now truncates
+      *                    CHECKPOINT-FILE instead of appending to it,
+      *                    so a later restart can only resume the run
+      *                    immediately before it.  The checkpoint WRITE
+      *                    is also now guarded by CHECKPOINT-FILE-OPENED,
+      *                    and the file-error messages no longer claim
+      *                    a literal-path fallback GOODS-FILE does not
+      *                    have.
       ******************************************************************
 
 
@@ -11,15 +42,280 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT GOODS-FILE ASSIGN TO "c:\users\admin\TXTUP.txt".
+      *    GOODS-FILE is assigned through the GOODSDD DD-name /
+      *    environment variable so operations can point this run at
+      *    the test load or the real overnight TXTUP.txt drop without
+      *    a recompile.
+       SELECT GOODS-FILE ASSIGN TO GOODSDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GOODS-FILE-STATUS.
+       SELECT ERROR-LOG-FILE ASSIGN TO ERRLOGDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-LOG-STATUS.
+       SELECT AUDIT-LOG-FILE ASSIGN TO AUDITDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-LOG-STATUS.
+      *    CHECKPOINT-FILE holds the record count / GOODS-NAME as of
+      *    the last checkpoint so a restart run knows how far to skip.
+       SELECT CHECKPOINT-FILE ASSIGN TO CHKPTDD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD GOODS-FILE.
-       01 GOODS.
-          03 GOODS-NAME PIC X(04).
+           COPY GOODSREC.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-RECORD-COUNT        PIC 9(07).
+           05  CHK-SEP-1               PIC X(01).
+           05  CHK-GOODS-NAME          PIC X(04).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           05  ERR-PROGRAM-NAME        PIC X(08).
+           05  ERR-SEP-1               PIC X(01).
+           05  ERR-FILE-NAME           PIC X(12).
+           05  ERR-SEP-2               PIC X(01).
+           05  ERR-EXPECTED-PATH       PIC X(50).
+           05  ERR-SEP-3               PIC X(01).
+           05  ERR-STATUS-CODE         PIC X(02).
+           05  ERR-SEP-4               PIC X(01).
+           05  ERR-MESSAGE             PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+           88  END-OF-GOODS-FILE       VALUE "Y".
+       77  WS-RECORD-COUNT          PIC 9(07)  VALUE ZERO.
+
+       77  WS-GOODS-FILE-STATUS     PIC X(02).
+           88  GOODS-FILE-OK           VALUE "00".
+           88  GOODS-FILE-EOF-STATUS   VALUE "10".
+       77  WS-ERROR-LOG-STATUS      PIC X(02).
+       77  WS-AUDIT-LOG-STATUS      PIC X(02).
+       77  WS-FAILURE-COUNT         PIC 9(07)  VALUE ZERO.
+       77  WS-SYS-DATE              PIC X(08).
+       77  WS-SYS-TIME              PIC X(08).
+
+       77  WS-CHECKPOINT-STATUS     PIC X(02).
+           88  CHECKPOINT-FILE-OK      VALUE "00".
+           88  CHECKPOINT-FILE-EOF     VALUE "10".
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(05)  VALUE 100.
+       77  WS-CHECKPOINT-REMAINDER  PIC 9(05)  VALUE ZERO.
+       77  WS-CHECKPOINT-QUOTIENT   PIC 9(07)  VALUE ZERO.
+
+       77  WS-RESTART-PARM          PIC X(01)  VALUE "N".
+           88  RESTART-REQUESTED       VALUE "Y".
+       77  WS-RESTART-SKIP-COUNT    PIC 9(07)  VALUE ZERO.
+       77  WS-SKIP-SUBSCRIPT        PIC 9(07)  VALUE ZERO.
+
+       77  WS-CHECKPOINT-OPEN-SWITCH PIC X(01) VALUE "N".
+           88  CHECKPOINT-FILE-OPENED  VALUE "Y".
+
        PROCEDURE DIVISION.
-       OPEN INPUT GOODS-FILE.
-       READ GOODS-FILE.
-       CLOSE GOODS-FILE.
-       DISPLAY GOODS-NAME.
-       STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF GOODS-FILE-OK
+               PERFORM 2000-READ-GOODS-FILE THRU 2000-EXIT
+                   UNTIL END-OF-GOODS-FILE
+               DISPLAY "TOTAL GOODS RECORDS READ: " WS-RECORD-COUNT
+               CLOSE GOODS-FILE
+           END-IF.
+           PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+           CLOSE ERROR-LOG-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           IF CHECKPOINT-FILE-OPENED
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE - open the goods file; if it is missing,
+      *    empty or still locked by the upload job, log the condition
+      *    instead of letting the run abend.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT ERROR-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           ACCEPT WS-RESTART-PARM FROM ENVIRONMENT "READTXT-RESTART"
+               ON EXCEPTION
+                   MOVE "N" TO WS-RESTART-PARM
+           END-ACCEPT.
+           OPEN INPUT GOODS-FILE.
+           IF NOT GOODS-FILE-OK
+               PERFORM 1900-LOG-FILE-ERROR THRU 1900-EXIT
+               ADD 1 TO WS-FAILURE-COUNT
+           ELSE
+               IF RESTART-REQUESTED
+                   PERFORM 1500-DETERMINE-RESTART-POINT THRU 1500-EXIT
+                   PERFORM 1600-SKIP-TO-CHECKPOINT THRU 1600-EXIT
+      *            OPEN EXTEND so the checkpoint history from the run
+      *            being resumed is kept intact; a missing checkpoint
+      *            file (status 35) is created fresh instead.
+                   OPEN EXTEND CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-STATUS = "35"
+                       OPEN OUTPUT CHECKPOINT-FILE
+                   END-IF
+               ELSE
+      *            A fresh, non-restart run starts a new checkpoint
+      *            history; OPEN OUTPUT truncates any checkpoints left
+      *            over from an earlier, unrelated run so a later
+      *            restart can only resume this run, not old history.
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               IF CHECKPOINT-FILE-OK
+                   MOVE "Y" TO WS-CHECKPOINT-OPEN-SWITCH
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1500-DETERMINE-RESTART-POINT - on a restart run, read the
+      *    checkpoint file left by the run that abended and remember
+      *    the record count as of the last checkpoint written.  A
+      *    missing checkpoint file just means starting from record
+      *    one, same as a normal run.
+      ******************************************************************
+       1500-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               PERFORM 1550-READ-LAST-CHECKPOINT THRU 1550-EXIT
+                   UNTIL CHECKPOINT-FILE-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1550-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE CHK-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+           END-READ.
+       1550-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1600-SKIP-TO-CHECKPOINT - re-read, and discard, the records
+      *    already processed before the last checkpoint so the restart
+      *    run picks up right after it instead of from record one.
+      ******************************************************************
+       1600-SKIP-TO-CHECKPOINT.
+           PERFORM 1650-SKIP-ONE-RECORD THRU 1650-EXIT
+               VARYING WS-SKIP-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SKIP-SUBSCRIPT > WS-RESTART-SKIP-COUNT
+                   OR END-OF-GOODS-FILE.
+           MOVE WS-RESTART-SKIP-COUNT TO WS-RECORD-COUNT.
+       1600-EXIT.
+           EXIT.
+
+       1650-SKIP-ONE-RECORD.
+           READ GOODS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT GOODS-FILE-OK AND NOT GOODS-FILE-EOF-STATUS
+               PERFORM 2900-LOG-READ-ERROR THRU 2900-EXIT
+               ADD 1 TO WS-FAILURE-COUNT
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF.
+       1650-EXIT.
+           EXIT.
+
+       1900-LOG-FILE-ERROR.
+           MOVE SPACES              TO ERROR-LOG-RECORD.
+           MOVE "READTXT"           TO ERR-PROGRAM-NAME.
+           MOVE "GOODS-FILE"        TO ERR-FILE-NAME.
+           MOVE "DD NAME GOODSDD (env var GOODSDD)"
+                                     TO ERR-EXPECTED-PATH.
+           MOVE WS-GOODS-FILE-STATUS TO ERR-STATUS-CODE.
+           MOVE "UNABLE TO OPEN GOODS FILE - SEE STATUS CODE"
+                                     TO ERR-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+       1900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-READ-GOODS-FILE - read and display one item; any read
+      *    error other than end-of-file is logged, not abended on.
+      ******************************************************************
+       2000-READ-GOODS-FILE.
+           READ GOODS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   DISPLAY GOODS-NAME
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = ZERO
+                       PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+                   END-IF
+           END-READ.
+           IF NOT GOODS-FILE-OK AND NOT GOODS-FILE-EOF-STATUS
+               PERFORM 2900-LOG-READ-ERROR THRU 2900-EXIT
+               ADD 1 TO WS-FAILURE-COUNT
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2900-LOG-READ-ERROR.
+           MOVE SPACES              TO ERROR-LOG-RECORD.
+           MOVE "READTXT"           TO ERR-PROGRAM-NAME.
+           MOVE "GOODS-FILE"        TO ERR-FILE-NAME.
+           MOVE "DD NAME GOODSDD (env var GOODSDD)"
+                                     TO ERR-EXPECTED-PATH.
+           MOVE WS-GOODS-FILE-STATUS TO ERR-STATUS-CODE.
+           MOVE "READ ERROR ON GOODS FILE - SEE STATUS CODE"
+                                     TO ERR-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2950-WRITE-CHECKPOINT - record how far the load has gotten
+      *    so a restart run does not have to reprocess it.
+      ******************************************************************
+       2950-WRITE-CHECKPOINT.
+           IF CHECKPOINT-FILE-OPENED
+               MOVE SPACES              TO CHECKPOINT-RECORD
+               MOVE WS-RECORD-COUNT     TO CHK-RECORD-COUNT
+               MOVE GOODS-NAME          TO CHK-GOODS-NAME
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+       2950-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7000-WRITE-AUDIT-RECORD - leave a trace of this run for
+      *    later "was it processed" questions.
+      ******************************************************************
+       7000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           MOVE SPACES              TO AUDIT-LOG-RECORD.
+           MOVE "READTXT"           TO AUDIT-JOB-NAME.
+           MOVE WS-SYS-DATE(1:4)    TO AUDIT-RUN-DATE(1:4).
+           MOVE "-"                 TO AUDIT-RUN-DATE(5:1).
+           MOVE WS-SYS-DATE(5:2)    TO AUDIT-RUN-DATE(6:2).
+           MOVE "-"                 TO AUDIT-RUN-DATE(8:1).
+           MOVE WS-SYS-DATE(7:2)    TO AUDIT-RUN-DATE(9:2).
+           MOVE WS-SYS-TIME(1:2)    TO AUDIT-RUN-TIME(1:2).
+           MOVE ":"                 TO AUDIT-RUN-TIME(3:1).
+           MOVE WS-SYS-TIME(3:2)    TO AUDIT-RUN-TIME(4:2).
+           MOVE ":"                 TO AUDIT-RUN-TIME(6:1).
+           MOVE WS-SYS-TIME(5:2)    TO AUDIT-RUN-TIME(7:2).
+           MOVE WS-RECORD-COUNT     TO AUDIT-RECORDS-READ.
+           MOVE WS-FAILURE-COUNT    TO AUDIT-FAILURE-COUNT.
+           MOVE "GOODS FILE LOAD"   TO AUDIT-COMMENT.
+           WRITE AUDIT-LOG-RECORD.
+       7000-EXIT.
+           EXIT.

@@ -1,32 +1,197 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  Conditions.
+       PROGRAM-ID. Conditions.
        AUTHOR.  Michael Coughlan.
       * An example program demonstrating the use of
       * condition names (level 88's).
       * The EVALUATE and PERFORM verbs are also used.
       * 无限循环，不能持续接受新的输入。需要改进。
+      *
+      * Modification History:
+      *   2026-08-09  DLT  Added a batch mode that runs every
+      *                    GOODS-NAME on the goods file through the
+      *                    same 88-level tests used for the
+      *                    interactive character check, and writes an
+      *                    exception report for any name containing a
+      *                    character that fails ValidCharacter.  Mode
+      *                    is selected with the CONDITION88-MODE
+      *                    environment variable (BATCH or INTERACTIVE,
+      *                    default INTERACTIVE).
+      *   2026-08-09  DLT  Batch mode now leaves an audit-trail entry
+      *                    for every run, same as READTXT.  Interactive
+      *                    mode is a keyboard demo with no file
+      *                    involved, so it is not audited.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOODS-FILE ASSIGN TO GOODSDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOODS-FILE-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-RPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  GOODS-FILE.
+           COPY GOODSREC.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-RECORD.
+           05  EXC-GOODS-NAME          PIC X(04).
+           05  EXC-SEP-1               PIC X(01).
+           05  EXC-BAD-CHARACTER       PIC X(01).
+           05  EXC-SEP-2               PIC X(01).
+           05  EXC-MESSAGE             PIC X(50).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  Char               PIC X.
-           88 Vowel           VALUE "a", "e", "i", "o", "u".
-           88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
-                                 "j" THRU "n", "p" THRU "t", "v" THRU
-                                 "z".
-           88 Digit           VALUE "0" THRU "9".
-           88 ValidCharacter  VALUE "a" THRU "z", "0" THRU "9".
+           COPY CHARCLASS.
+
+       77  WS-RUN-MODE              PIC X(11) VALUE "INTERACTIVE".
+           88  BATCH-MODE              VALUE "BATCH".
+
+       77  WS-GOODS-FILE-STATUS     PIC X(02).
+           88  GOODS-FILE-OK           VALUE "00".
+           88  GOODS-FILE-EOF-STATUS   VALUE "10".
+       77  WS-EXCEPT-RPT-STATUS     PIC X(02).
+       77  WS-AUDIT-LOG-STATUS      PIC X(02).
+
+       77  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+           88  END-OF-GOODS-FILE       VALUE "Y".
+       77  WS-BAD-CHAR-SWITCH       PIC X(01)  VALUE "N".
+           88  RECORD-HAS-BAD-CHARACTER VALUE "Y".
+       77  WS-BAD-CHARACTER         PIC X(01).
+
+       77  WS-RECORD-COUNT          PIC 9(07)  VALUE ZERO.
+       77  WS-EXCEPTION-COUNT       PIC 9(07)  VALUE ZERO.
+       77  WS-CHAR-SUBSCRIPT        PIC 9(02)  VALUE ZERO.
+       77  WS-SYS-DATE              PIC X(08).
+       77  WS-SYS-TIME              PIC X(08).
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "CONDITION88-MODE"
+               ON EXCEPTION
+                   MOVE "INTERACTIVE" TO WS-RUN-MODE
+           END-ACCEPT.
+           IF BATCH-MODE
+               PERFORM 2000-BATCH-VALIDATE THRU 2000-EXIT
+           ELSE
+               PERFORM Begin THRU Begin-Exit
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      *    Begin - original interactive character check, unchanged.
+      ******************************************************************
        Begin.
            DISPLAY "Enter lower case character or digit. No data ends.".
            ACCEPT Char.
            PERFORM UNTIL NOT ValidCharacter
             EVALUATE TRUE
                WHEN Vowel DISPLAY "The letter " Char " is a vowel."
-               WHEN Consonant DISPLAY "The letter " Char " is a
-               consonant."
+               WHEN Consonant
+                   DISPLAY "The letter " Char " is a consonant."
                WHEN Digit DISPLAY Char " is a digit."
                WHEN OTHER DISPLAY "problems found"
             END-EVALUATE
            END-PERFORM.
-           STOP RUN.
+       Begin-Exit.
+           EXIT.
+
+      ******************************************************************
+      *    2000-BATCH-VALIDATE - run every GOODS-NAME on the goods
+      *    file through the ValidCharacter test and write an exception
+      *    report for any name containing a character that fails it.
+      ******************************************************************
+       2000-BATCH-VALIDATE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           OPEN INPUT GOODS-FILE.
+           IF NOT GOODS-FILE-OK
+               DISPLAY "UNABLE TO OPEN GOODS FILE - STATUS "
+                   WS-GOODS-FILE-STATUS
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               PERFORM 2100-VALIDATE-GOODS-RECORD THRU 2100-EXIT
+                   UNTIL END-OF-GOODS-FILE
+               CLOSE GOODS-FILE
+               CLOSE EXCEPTION-REPORT-FILE
+               DISPLAY "GOODS RECORDS READ:       " WS-RECORD-COUNT
+               DISPLAY "VALIDATION EXCEPTIONS:    " WS-EXCEPTION-COUNT
+           END-IF.
+           PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+           CLOSE AUDIT-LOG-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-VALIDATE-GOODS-RECORD.
+           READ GOODS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE "N" TO WS-BAD-CHAR-SWITCH
+                   PERFORM 2200-VALIDATE-EACH-CHARACTER THRU 2200-EXIT
+                       VARYING WS-CHAR-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-CHAR-SUBSCRIPT > 4
+                   IF RECORD-HAS-BAD-CHARACTER
+                       PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-VALIDATE-EACH-CHARACTER.
+           MOVE GOODS-NAME(WS-CHAR-SUBSCRIPT:1) TO Char.
+           IF NOT ValidCharacter AND NOT RECORD-HAS-BAD-CHARACTER
+               MOVE "Y" TO WS-BAD-CHAR-SWITCH
+               MOVE Char TO WS-BAD-CHARACTER
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-EXCEPTION.
+           MOVE SPACES              TO EXCEPTION-REPORT-RECORD.
+           MOVE GOODS-NAME          TO EXC-GOODS-NAME.
+           MOVE WS-BAD-CHARACTER    TO EXC-BAD-CHARACTER.
+           MOVE "CONTAINS A CHARACTER THAT FAILS VALIDCHARACTER"
+                                     TO EXC-MESSAGE.
+           WRITE EXCEPTION-REPORT-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2900-WRITE-AUDIT-RECORD - leave a trace of this validation
+      *    run, same as READTXT does for the goods file load.
+      ******************************************************************
+       2900-WRITE-AUDIT-RECORD.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           MOVE SPACES              TO AUDIT-LOG-RECORD.
+           MOVE "COND88"            TO AUDIT-JOB-NAME.
+           MOVE WS-SYS-DATE(1:4)    TO AUDIT-RUN-DATE(1:4).
+           MOVE "-"                 TO AUDIT-RUN-DATE(5:1).
+           MOVE WS-SYS-DATE(5:2)    TO AUDIT-RUN-DATE(6:2).
+           MOVE "-"                 TO AUDIT-RUN-DATE(8:1).
+           MOVE WS-SYS-DATE(7:2)    TO AUDIT-RUN-DATE(9:2).
+           MOVE WS-SYS-TIME(1:2)    TO AUDIT-RUN-TIME(1:2).
+           MOVE ":"                 TO AUDIT-RUN-TIME(3:1).
+           MOVE WS-SYS-TIME(3:2)    TO AUDIT-RUN-TIME(4:2).
+           MOVE ":"                 TO AUDIT-RUN-TIME(6:1).
+           MOVE WS-SYS-TIME(5:2)    TO AUDIT-RUN-TIME(7:2).
+           MOVE WS-RECORD-COUNT     TO AUDIT-RECORDS-READ.
+           MOVE WS-EXCEPTION-COUNT  TO AUDIT-FAILURE-COUNT.
+           MOVE "GOODS NAME VALIDATION" TO AUDIT-COMMENT.
+           WRITE AUDIT-LOG-RECORD.
+       2900-EXIT.
+           EXIT.

@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author:      D. L. Thomas
+      * Installation: Distribution Center Systems
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Shelf-tag classification report.  Runs the
+      *              leading character of every GOODS-NAME on the
+      *              goods master through the same Vowel/Consonant/
+      *              Digit tests CONDITION88 uses for character
+      *              validation, then prints a control-break report
+      *              grouping items into vowel-led, consonant-led and
+      *              numeric-led sections, with a subtotal of item
+      *              count and quantity on hand for each group and a
+      *              grand total at the end.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SHELFRPT.
+       AUTHOR.      D. L. THOMAS.
+       INSTALLATION. DISTRIBUTION CENTER SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOODS-MASTER-FILE ASSIGN TO GOODSMSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GOODS-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SHELF-REPORT-FILE ASSIGN TO SHELFDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *    SORT-WORK-FILE is scratch space for the sort step below -
+      *    not a business file, so it is not driven by a DD name.
+           SELECT SORT-WORK-FILE ASSIGN TO "SHELFWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOODS-MASTER-FILE.
+           COPY GOODSREC.
+
+       FD  SHELF-REPORT-FILE.
+       01  SHELF-REPORT-RECORD.
+           05  SHELF-DETAIL-NAME       PIC X(04).
+           05  SHELF-SEP-1             PIC X(03).
+           05  SHELF-DETAIL-QTY        PIC Z(4)9.
+           05  SHELF-SEP-2             PIC X(03).
+           05  SHELF-DETAIL-LABEL      PIC X(35).
+       01  SHELF-TEXT-LINE REDEFINES SHELF-REPORT-RECORD.
+           05  SHELF-TEXT              PIC X(50).
+       01  SHELF-TOTAL-LINE REDEFINES SHELF-REPORT-RECORD.
+           05  SHELF-TOTAL-LABEL       PIC X(22).
+           05  SHELF-TOTAL-ITEMS       PIC Z(4)9.
+           05  SHELF-TOTAL-QTY-LABEL   PIC X(08).
+           05  SHELF-TOTAL-QTY         PIC Z(6)9.
+           05  SHELF-TOTAL-FILLER      PIC X(08).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-CLASS-CODE           PIC X(01).
+               88  SW-VOWEL-CLASS         VALUE "1".
+               88  SW-CONSONANT-CLASS     VALUE "2".
+               88  SW-DIGIT-CLASS         VALUE "3".
+               88  SW-OTHER-CLASS         VALUE "4".
+           05  SW-CLASS-NAME           PIC X(20).
+           05  SW-GOODS-NAME           PIC X(04).
+           05  SW-QTY-ON-HAND          PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+      *    Char and its 88-level groups are the same classification
+      *    CONDITION88.cbl runs every character through - reused here
+      *    against just the leading character of GOODS-NAME.
+           COPY CHARCLASS.
+
+       77  WS-MASTER-STATUS         PIC X(02).
+           88  MASTER-OK               VALUE "00".
+           88  MASTER-EOF-STATUS       VALUE "10".
+       77  WS-REPORT-STATUS         PIC X(02).
+
+       77  WS-MASTER-EOF-SWITCH     PIC X(01) VALUE "N".
+           88  END-OF-MASTER           VALUE "Y".
+       77  WS-SORT-EOF-SWITCH       PIC X(01) VALUE "N".
+           88  END-OF-SORT             VALUE "Y".
+       77  WS-FIRST-RECORD-SWITCH   PIC X(01) VALUE "Y".
+           88  FIRST-RECORD            VALUE "Y".
+
+       77  WS-PRIOR-CLASS-CODE      PIC X(01) VALUE SPACES.
+       77  WS-PRIOR-CLASS-NAME      PIC X(20) VALUE SPACES.
+
+       77  WS-GROUP-ITEM-COUNT      PIC 9(05) VALUE ZERO.
+       77  WS-GROUP-QTY-TOTAL       PIC 9(07) VALUE ZERO.
+       77  WS-GRAND-ITEM-COUNT      PIC 9(05) VALUE ZERO.
+       77  WS-GRAND-QTY-TOTAL       PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CLASS-CODE
+               INPUT PROCEDURE IS 3000-SORT-INPUT THRU 3000-EXIT
+               OUTPUT PROCEDURE IS 4000-SORT-OUTPUT THRU 4000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    3000-SORT-INPUT - read the goods master once, classify the
+      *    leading character of every GOODS-NAME, and RELEASE a sort
+      *    work record carrying the classification code, its report
+      *    heading text, and the fields the detail line needs.
+      ******************************************************************
+       3000-SORT-INPUT.
+           OPEN INPUT GOODS-MASTER-FILE.
+           IF NOT MASTER-OK
+               DISPLAY "UNABLE TO OPEN GOODS MASTER - STATUS "
+                   WS-MASTER-STATUS
+           ELSE
+               PERFORM 3100-RELEASE-ONE-RECORD THRU 3100-EXIT
+                   UNTIL END-OF-MASTER
+           END-IF.
+           IF MASTER-OK OR MASTER-EOF-STATUS
+               CLOSE GOODS-MASTER-FILE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-RELEASE-ONE-RECORD.
+           READ GOODS-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-MASTER-EOF-SWITCH
+               NOT AT END
+                   PERFORM 3200-CLASSIFY-RECORD THRU 3200-EXIT
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-CLASSIFY-RECORD.
+           MOVE SPACES              TO SORT-WORK-RECORD.
+           MOVE GOODS-NAME          TO SW-GOODS-NAME.
+           MOVE GOODS-QTY-ON-HAND   TO SW-QTY-ON-HAND.
+           MOVE GOODS-NAME(1:1)     TO Char.
+           EVALUATE TRUE
+               WHEN Vowel
+                   MOVE "1"                TO SW-CLASS-CODE
+                   MOVE "VOWEL-LED ITEMS"   TO SW-CLASS-NAME
+               WHEN Consonant
+                   MOVE "2"                     TO SW-CLASS-CODE
+                   MOVE "CONSONANT-LED ITEMS"   TO SW-CLASS-NAME
+               WHEN Digit
+                   MOVE "3"                  TO SW-CLASS-CODE
+                   MOVE "NUMERIC-LED ITEMS"  TO SW-CLASS-NAME
+               WHEN OTHER
+                   MOVE "4"                  TO SW-CLASS-CODE
+                   MOVE "UNCLASSIFIED ITEMS" TO SW-CLASS-NAME
+           END-EVALUATE.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-SORT-OUTPUT - control-break processing of the sorted
+      *    work file: a group heading prints on the first record of
+      *    each classification, a subtotal prints when the
+      *    classification changes, and a grand total prints at the end.
+      ******************************************************************
+       4000-SORT-OUTPUT.
+           OPEN OUTPUT SHELF-REPORT-FILE.
+           PERFORM 4050-RETURN-SORTED-RECORD THRU 4050-EXIT.
+           PERFORM 4100-PROCESS-SORTED-RECORD THRU 4100-EXIT
+               UNTIL END-OF-SORT.
+           IF NOT FIRST-RECORD
+               PERFORM 4300-WRITE-GROUP-SUBTOTAL THRU 4300-EXIT
+           END-IF.
+           PERFORM 4400-WRITE-GRAND-TOTAL THRU 4400-EXIT.
+           CLOSE SHELF-REPORT-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4050-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+       4050-EXIT.
+           EXIT.
+
+       4100-PROCESS-SORTED-RECORD.
+           IF FIRST-RECORD
+               MOVE SW-CLASS-CODE TO WS-PRIOR-CLASS-CODE
+               MOVE SW-CLASS-NAME TO WS-PRIOR-CLASS-NAME
+               PERFORM 4200-WRITE-GROUP-HEADER THRU 4200-EXIT
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           END-IF.
+           IF SW-CLASS-CODE NOT = WS-PRIOR-CLASS-CODE
+               PERFORM 4300-WRITE-GROUP-SUBTOTAL THRU 4300-EXIT
+               MOVE SW-CLASS-CODE TO WS-PRIOR-CLASS-CODE
+               MOVE SW-CLASS-NAME TO WS-PRIOR-CLASS-NAME
+               PERFORM 4200-WRITE-GROUP-HEADER THRU 4200-EXIT
+           END-IF.
+           PERFORM 4250-WRITE-DETAIL-LINE THRU 4250-EXIT.
+           ADD 1 TO WS-GROUP-ITEM-COUNT.
+           ADD SW-QTY-ON-HAND TO WS-GROUP-QTY-TOTAL.
+           ADD 1 TO WS-GRAND-ITEM-COUNT.
+           ADD SW-QTY-ON-HAND TO WS-GRAND-QTY-TOTAL.
+           PERFORM 4050-RETURN-SORTED-RECORD THRU 4050-EXIT.
+       4100-EXIT.
+           EXIT.
+
+       4200-WRITE-GROUP-HEADER.
+           MOVE SPACES              TO SHELF-REPORT-RECORD.
+           MOVE WS-PRIOR-CLASS-NAME TO SHELF-TEXT.
+           WRITE SHELF-REPORT-RECORD.
+           MOVE ZERO TO WS-GROUP-ITEM-COUNT.
+           MOVE ZERO TO WS-GROUP-QTY-TOTAL.
+       4200-EXIT.
+           EXIT.
+
+       4250-WRITE-DETAIL-LINE.
+           MOVE SPACES           TO SHELF-REPORT-RECORD.
+           MOVE SW-GOODS-NAME    TO SHELF-DETAIL-NAME.
+           MOVE SW-QTY-ON-HAND   TO SHELF-DETAIL-QTY.
+           WRITE SHELF-REPORT-RECORD.
+       4250-EXIT.
+           EXIT.
+
+       4300-WRITE-GROUP-SUBTOTAL.
+           MOVE SPACES                TO SHELF-REPORT-RECORD.
+           MOVE "  GROUP TOTAL ITEMS:" TO SHELF-TOTAL-LABEL.
+           MOVE WS-GROUP-ITEM-COUNT    TO SHELF-TOTAL-ITEMS.
+           MOVE "   QTY:"              TO SHELF-TOTAL-QTY-LABEL.
+           MOVE WS-GROUP-QTY-TOTAL     TO SHELF-TOTAL-QTY.
+           WRITE SHELF-REPORT-RECORD.
+       4300-EXIT.
+           EXIT.
+
+       4400-WRITE-GRAND-TOTAL.
+           MOVE SPACES                TO SHELF-REPORT-RECORD.
+           MOVE "GRAND TOTAL ITEMS:  " TO SHELF-TOTAL-LABEL.
+           MOVE WS-GRAND-ITEM-COUNT    TO SHELF-TOTAL-ITEMS.
+           MOVE "   QTY:"              TO SHELF-TOTAL-QTY-LABEL.
+           MOVE WS-GRAND-QTY-TOTAL     TO SHELF-TOTAL-QTY.
+           WRITE SHELF-REPORT-RECORD.
+       4400-EXIT.
+           EXIT.

@@ -0,0 +1,279 @@
+      ******************************************************************
+      * Author:      D. L. Thomas
+      * Installation: Distribution Center Systems
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Nightly reconciliation between the goods master
+      *              (what the upload says we received) and the
+      *              physical-count file (what the warehouse floor
+      *              actually counted).  Matches records by
+      *              GOODS-NAME and prints a variance report of items
+      *              that are over, under, or missing entirely from
+      *              either side.
+      *
+      *              GOODS-MASTER-FILE is the indexed item master
+      *              GOODSMNT maintains, read here in ascending
+      *              GOODS-NAME sequence (ACCESS MODE IS SEQUENTIAL on
+      *              an indexed file walks it in key order with no
+      *              separate SORT step needed).  PHYSICAL-COUNT-FILE
+      *              must be in that same ascending GOODS-NAME
+      *              sequence - the normal result of a SORT step ahead
+      *              of this one in the overnight batch window.  That
+      *              ordering is verified, not assumed: 2100-READ-COUNT
+      *              flags SEQUENCE-ERROR the first time a key arrives
+      *              out of order, and the run aborts without
+      *              displaying totals rather than risk a silently
+      *              wrong reconciliation.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2026-08-09  DLT  Added a sequence check on PHYSICAL-COUNT-
+      *                    FILE instead of assuming it arrives sorted.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RECONCIL.
+       AUTHOR.      D. L. THOMAS.
+       INSTALLATION. DISTRIBUTION CENTER SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOODS-MASTER-FILE ASSIGN TO GOODSMSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GOODS-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PHYSICAL-COUNT-FILE ASSIGN TO PHYSCTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNT-STATUS.
+
+           SELECT VARIANCE-REPORT-FILE ASSIGN TO VARRPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOODS-MASTER-FILE.
+           COPY GOODSREC.
+
+       FD  PHYSICAL-COUNT-FILE.
+       01  PHYSICAL-COUNT-RECORD.
+           05  PHYS-GOODS-NAME         PIC X(04).
+           05  PHYS-QTY-COUNTED        PIC 9(05).
+
+       FD  VARIANCE-REPORT-FILE.
+       01  VARIANCE-REPORT-RECORD.
+           05  VAR-GOODS-NAME          PIC X(04).
+           05  VAR-SEP-1               PIC X(01).
+           05  VAR-UPLOAD-QTY          PIC Z(4)9.
+           05  VAR-SEP-2               PIC X(01).
+           05  VAR-COUNTED-QTY         PIC Z(4)9.
+           05  VAR-SEP-3               PIC X(01).
+           05  VAR-DIFFERENCE          PIC -(4)9.
+           05  VAR-SEP-4               PIC X(01).
+           05  VAR-STATUS              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-STATUS         PIC X(02).
+           88  MASTER-OK               VALUE "00".
+           88  MASTER-EOF-STATUS       VALUE "10".
+       77  WS-COUNT-STATUS          PIC X(02).
+           88  COUNT-OK                VALUE "00".
+           88  COUNT-EOF-STATUS        VALUE "10".
+       77  WS-REPORT-STATUS         PIC X(02).
+
+       77  WS-MASTER-EOF-SWITCH     PIC X(01) VALUE "N".
+           88  END-OF-MASTER           VALUE "Y".
+       77  WS-COUNT-EOF-SWITCH      PIC X(01) VALUE "N".
+           88  END-OF-COUNT            VALUE "Y".
+
+       77  WS-MASTER-KEY            PIC X(04) VALUE HIGH-VALUES.
+       77  WS-COUNT-KEY             PIC X(04) VALUE HIGH-VALUES.
+       77  WS-PREV-COUNT-KEY        PIC X(04) VALUE LOW-VALUES.
+
+      *    PHYSICAL-COUNT-FILE must arrive sorted ascending by
+      *    GOODS-NAME for the match-merge in 3000 to be meaningful;
+      *    this switch is set the first time an out-of-order key is
+      *    seen so the run does not present unreliable totals as if
+      *    they were trustworthy.
+       77  WS-SEQUENCE-ERROR-SWITCH PIC X(01) VALUE "N".
+           88  SEQUENCE-ERROR          VALUE "Y".
+
+       77  WS-DIFFERENCE            PIC S9(05) VALUE ZERO.
+
+       77  WS-MATCH-COUNT           PIC 9(07) VALUE ZERO.
+       77  WS-OVER-COUNT            PIC 9(07) VALUE ZERO.
+       77  WS-UNDER-COUNT           PIC 9(07) VALUE ZERO.
+       77  WS-MISSING-COUNT         PIC 9(07) VALUE ZERO.
+       77  WS-UNEXPECTED-COUNT      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF MASTER-OK AND COUNT-OK
+               PERFORM 2000-READ-MASTER THRU 2000-EXIT
+               PERFORM 2100-READ-COUNT THRU 2100-EXIT
+               PERFORM 3000-MATCH-RECORDS THRU 3000-EXIT
+                   UNTIL (END-OF-MASTER AND END-OF-COUNT)
+                       OR SEQUENCE-ERROR
+               IF SEQUENCE-ERROR
+                   DISPLAY "RECONCILIATION ABORTED - PHYSICAL COUNT "
+                       "FILE IS NOT IN GOODS-NAME SEQUENCE"
+               ELSE
+                   PERFORM 6000-DISPLAY-TOTALS THRU 6000-EXIT
+               END-IF
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT GOODS-MASTER-FILE.
+           IF NOT MASTER-OK
+               DISPLAY "UNABLE TO OPEN GOODS MASTER - STATUS "
+                   WS-MASTER-STATUS
+           END-IF.
+           OPEN INPUT PHYSICAL-COUNT-FILE.
+           IF NOT COUNT-OK
+               DISPLAY "UNABLE TO OPEN PHYSICAL COUNT FILE - STATUS "
+                   WS-COUNT-STATUS
+           END-IF.
+           OPEN OUTPUT VARIANCE-REPORT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-READ-MASTER / 2100-READ-COUNT - each source is read
+      *    one ahead; HIGH-VALUES is moved into the key at end-of-file
+      *    so the sequence-match logic in 3000 treats an exhausted
+      *    source as sorting after every real key.
+      ******************************************************************
+       2000-READ-MASTER.
+           READ GOODS-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-MASTER-EOF-SWITCH
+                   MOVE HIGH-VALUES TO WS-MASTER-KEY
+               NOT AT END
+                   MOVE GOODS-NAME TO WS-MASTER-KEY
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-COUNT.
+           READ PHYSICAL-COUNT-FILE
+               AT END
+                   MOVE "Y" TO WS-COUNT-EOF-SWITCH
+                   MOVE HIGH-VALUES TO WS-COUNT-KEY
+               NOT AT END
+                   MOVE PHYS-GOODS-NAME TO WS-COUNT-KEY
+                   IF WS-COUNT-KEY < WS-PREV-COUNT-KEY
+                       MOVE "Y" TO WS-SEQUENCE-ERROR-SWITCH
+                       DISPLAY "PHYSICAL COUNT FILE OUT OF SEQUENCE AT "
+                           WS-COUNT-KEY
+                   END-IF
+                   MOVE WS-COUNT-KEY TO WS-PREV-COUNT-KEY
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-MATCH-RECORDS - classic sequential match-merge on
+      *    GOODS-NAME: a key present on one side only is reported
+      *    missing/unexpected, a key on both sides is compared for
+      *    quantity variance.
+      ******************************************************************
+       3000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-MASTER-KEY < WS-COUNT-KEY
+                   PERFORM 3100-REPORT-MISSING-FROM-COUNT
+                       THRU 3100-EXIT
+                   PERFORM 2000-READ-MASTER THRU 2000-EXIT
+               WHEN WS-COUNT-KEY < WS-MASTER-KEY
+                   PERFORM 3200-REPORT-NOT-ON-MASTER THRU 3200-EXIT
+                   PERFORM 2100-READ-COUNT THRU 2100-EXIT
+               WHEN OTHER
+                   PERFORM 3300-REPORT-MATCH THRU 3300-EXIT
+                   PERFORM 2000-READ-MASTER THRU 2000-EXIT
+                   PERFORM 2100-READ-COUNT THRU 2100-EXIT
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+       3100-REPORT-MISSING-FROM-COUNT.
+           ADD 1 TO WS-MISSING-COUNT.
+           MOVE SPACES              TO VARIANCE-REPORT-RECORD.
+           MOVE WS-MASTER-KEY       TO VAR-GOODS-NAME.
+           MOVE GOODS-QTY-ON-HAND   TO VAR-UPLOAD-QTY.
+           MOVE ZERO                TO VAR-COUNTED-QTY.
+           COMPUTE WS-DIFFERENCE = ZERO - GOODS-QTY-ON-HAND.
+           MOVE WS-DIFFERENCE       TO VAR-DIFFERENCE.
+           MOVE "MISSING FROM COUNT"  TO VAR-STATUS.
+           WRITE VARIANCE-REPORT-RECORD.
+       3100-EXIT.
+           EXIT.
+
+       3200-REPORT-NOT-ON-MASTER.
+           ADD 1 TO WS-UNEXPECTED-COUNT.
+           MOVE SPACES              TO VARIANCE-REPORT-RECORD.
+           MOVE WS-COUNT-KEY        TO VAR-GOODS-NAME.
+           MOVE ZERO                TO VAR-UPLOAD-QTY.
+           MOVE PHYS-QTY-COUNTED    TO VAR-COUNTED-QTY.
+           MOVE PHYS-QTY-COUNTED    TO WS-DIFFERENCE.
+           MOVE WS-DIFFERENCE       TO VAR-DIFFERENCE.
+           MOVE "NOT ON MASTER"     TO VAR-STATUS.
+           WRITE VARIANCE-REPORT-RECORD.
+       3200-EXIT.
+           EXIT.
+
+       3300-REPORT-MATCH.
+           ADD 1 TO WS-MATCH-COUNT.
+           COMPUTE WS-DIFFERENCE = PHYS-QTY-COUNTED - GOODS-QTY-ON-HAND.
+           IF WS-DIFFERENCE NOT = ZERO
+               MOVE SPACES              TO VARIANCE-REPORT-RECORD
+               MOVE WS-MASTER-KEY       TO VAR-GOODS-NAME
+               MOVE GOODS-QTY-ON-HAND   TO VAR-UPLOAD-QTY
+               MOVE PHYS-QTY-COUNTED    TO VAR-COUNTED-QTY
+               MOVE WS-DIFFERENCE       TO VAR-DIFFERENCE
+               IF WS-DIFFERENCE > ZERO
+                   ADD 1 TO WS-OVER-COUNT
+                   MOVE "OVER"  TO VAR-STATUS
+               ELSE
+                   ADD 1 TO WS-UNDER-COUNT
+                   MOVE "UNDER" TO VAR-STATUS
+               END-IF
+               WRITE VARIANCE-REPORT-RECORD
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    6000-DISPLAY-TOTALS
+      ******************************************************************
+       6000-DISPLAY-TOTALS.
+           DISPLAY "ITEMS MATCHED:           " WS-MATCH-COUNT.
+           DISPLAY "ITEMS OVER COUNT:        " WS-OVER-COUNT.
+           DISPLAY "ITEMS UNDER COUNT:       " WS-UNDER-COUNT.
+           DISPLAY "MISSING FROM COUNT:      " WS-MISSING-COUNT.
+           DISPLAY "COUNTED, NOT ON MASTER:  " WS-UNEXPECTED-COUNT.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-TERMINATE
+      ******************************************************************
+       9000-TERMINATE.
+           IF MASTER-OK OR MASTER-EOF-STATUS
+               CLOSE GOODS-MASTER-FILE
+           END-IF.
+           IF COUNT-OK OR COUNT-EOF-STATUS
+               CLOSE PHYSICAL-COUNT-FILE
+           END-IF.
+           CLOSE VARIANCE-REPORT-FILE.
+       9000-EXIT.
+           EXIT.

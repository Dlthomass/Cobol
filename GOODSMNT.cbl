@@ -0,0 +1,414 @@
+      ******************************************************************
+      * Author:      D. L. Thomas
+      * Installation: Distribution Center Systems
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:     Item-master maintenance.  In BUILD mode converts
+      *              the flat goods file (the vendor-upload layout
+      *              used by READTXT) into an indexed goods master
+      *              keyed on GOODS-NAME.  In MAINTAIN mode (the
+      *              default) applies ADD/CHANGE/DELETE transactions
+      *              against that master, so item upkeep is no longer
+      *              a manual text-file edit.  Every add, change,
+      *              delete and rejection is written to a transaction
+      *              log.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GOODSMNT.
+       AUTHOR.      D. L. THOMAS.
+       INSTALLATION. DISTRIBUTION CENTER SYSTEMS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    GOODS-FILE  - the flat vendor-upload layout (BUILD mode
+      *                  source).
+      *    GOODS-MASTER-FILE - the indexed item master, keyed on
+      *                  GOODS-NAME.
+      *    TRANSACTION-FILE - ADD/CHANGE/DELETE requests (MAINTAIN
+      *                  mode source).
+      *    TRANSACTION-LOG-FILE - a line written for every change and
+      *                  every rejection.
+           SELECT GOODS-FILE ASSIGN TO GOODSDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOODS-FILE-STATUS.
+
+           SELECT GOODS-MASTER-FILE ASSIGN TO GOODSMSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GOODS-NAME OF GOODS-MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO TRANDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO TRANLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOODS-FILE.
+           COPY GOODSREC.
+
+       FD  GOODS-MASTER-FILE.
+           COPY GOODSREC REPLACING ==GOODS-RECORD== BY
+               ==GOODS-MASTER-RECORD==.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TXN-TYPE-CODE           PIC X(01).
+               88  TXN-ADD                VALUE "A".
+               88  TXN-CHANGE             VALUE "C".
+               88  TXN-DELETE             VALUE "D".
+           05  TXN-GOODS-NAME          PIC X(04).
+           05  TXN-QTY-ON-HAND         PIC 9(05).
+           05  TXN-UNIT-PRICE          PIC 9(03)V99.
+           05  TXN-REORDER-POINT       PIC 9(05).
+
+       FD  TRANSACTION-LOG-FILE.
+       01  TRANSACTION-LOG-RECORD.
+           05  TLOG-RUN-DATE           PIC X(10).
+           05  TLOG-SEP-1              PIC X(01).
+           05  TLOG-RUN-TIME           PIC X(08).
+           05  TLOG-SEP-2              PIC X(01).
+           05  TLOG-TYPE-CODE          PIC X(01).
+           05  TLOG-SEP-3              PIC X(01).
+           05  TLOG-GOODS-NAME         PIC X(04).
+           05  TLOG-SEP-4              PIC X(01).
+           05  TLOG-RESULT             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RUN-MODE              PIC X(08) VALUE "MAINTAIN".
+           88  BUILD-MODE              VALUE "BUILD".
+
+       77  WS-GOODS-FILE-STATUS     PIC X(02).
+           88  GOODS-FILE-OK           VALUE "00".
+           88  GOODS-FILE-EOF-STATUS   VALUE "10".
+       77  WS-MASTER-STATUS         PIC X(02).
+           88  MASTER-OK               VALUE "00".
+           88  MASTER-DUPLICATE-KEY    VALUE "22".
+           88  MASTER-NOT-FOUND        VALUE "23".
+       77  WS-TRANSACTION-STATUS    PIC X(02).
+           88  TRANSACTION-OK          VALUE "00".
+           88  TRANSACTION-EOF-STATUS  VALUE "10".
+       77  WS-TRANLOG-STATUS        PIC X(02).
+
+       77  WS-GOODS-EOF-SWITCH      PIC X(01) VALUE "N".
+           88  END-OF-GOODS-FILE       VALUE "Y".
+       77  WS-TRAN-EOF-SWITCH       PIC X(01) VALUE "N".
+           88  END-OF-TRANSACTIONS     VALUE "Y".
+
+       77  WS-GOODS-OPEN-SWITCH     PIC X(01) VALUE "N".
+           88  GOODS-FILE-OPENED       VALUE "Y".
+       77  WS-MASTER-OPEN-SWITCH    PIC X(01) VALUE "N".
+           88  MASTER-FILE-OPENED      VALUE "Y".
+       77  WS-TRAN-OPEN-SWITCH      PIC X(01) VALUE "N".
+           88  TRANSACTION-FILE-OPENED VALUE "Y".
+
+       77  WS-BUILD-COUNT           PIC 9(07) VALUE ZERO.
+       77  WS-ADD-COUNT             PIC 9(07) VALUE ZERO.
+       77  WS-CHANGE-COUNT          PIC 9(07) VALUE ZERO.
+       77  WS-DELETE-COUNT          PIC 9(07) VALUE ZERO.
+       77  WS-REJECT-COUNT          PIC 9(07) VALUE ZERO.
+
+       77  WS-SYS-DATE              PIC X(08).
+       77  WS-SYS-TIME              PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "GOODSMNT-MODE"
+               ON EXCEPTION
+                   MOVE "MAINTAIN" TO WS-RUN-MODE
+           END-ACCEPT.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF BUILD-MODE
+               IF GOODS-FILE-OK AND MASTER-OK
+                   PERFORM 3000-BUILD-MASTER THRU 3000-EXIT
+                   DISPLAY "GOODS MASTER RECORDS BUILT: " WS-BUILD-COUNT
+                   DISPLAY "BUILD REJECTS:               "
+                       WS-REJECT-COUNT
+               END-IF
+           ELSE
+               IF MASTER-OK AND TRANSACTION-OK
+                   PERFORM 4000-PROCESS-TRANSACTIONS THRU 4000-EXIT
+                   DISPLAY "ADDS:     " WS-ADD-COUNT
+                   DISPLAY "CHANGES:  " WS-CHANGE-COUNT
+                   DISPLAY "DELETES:  " WS-DELETE-COUNT
+                   DISPLAY "REJECTED: " WS-REJECT-COUNT
+               END-IF
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-INITIALIZE - open the files needed for the selected
+      *    mode; BUILD reads the flat file and creates the master,
+      *    MAINTAIN opens the existing master for update.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF WS-TRANLOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+
+           IF BUILD-MODE
+               OPEN INPUT GOODS-FILE
+               IF NOT GOODS-FILE-OK
+                   DISPLAY "UNABLE TO OPEN GOODS FILE - STATUS "
+                       WS-GOODS-FILE-STATUS
+               ELSE
+                   MOVE "Y" TO WS-GOODS-OPEN-SWITCH
+      *            Only recreate the indexed master once the flat
+      *            file that feeds it is confirmed open - OPEN OUTPUT
+      *            truncates the existing master, and a bad GOODSDD
+      *            must not wipe it with nothing to rebuild it from.
+                   OPEN OUTPUT GOODS-MASTER-FILE
+                   IF NOT MASTER-OK
+                       DISPLAY "UNABLE TO OPEN GOODS MASTER - STATUS "
+                           WS-MASTER-STATUS
+                   ELSE
+                       MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+                   END-IF
+               END-IF
+           ELSE
+               OPEN I-O GOODS-MASTER-FILE
+               IF NOT MASTER-OK
+                   DISPLAY "UNABLE TO OPEN GOODS MASTER - STATUS "
+                       WS-MASTER-STATUS
+               ELSE
+                   MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               END-IF
+               OPEN INPUT TRANSACTION-FILE
+               IF NOT TRANSACTION-OK
+                   DISPLAY "UNABLE TO OPEN TRANSACTION FILE - STATUS "
+                       WS-TRANSACTION-STATUS
+               ELSE
+                   MOVE "Y" TO WS-TRAN-OPEN-SWITCH
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-BUILD-MASTER - one-time conversion of the flat goods
+      *    file into the indexed item master.
+      ******************************************************************
+       3000-BUILD-MASTER.
+           PERFORM 3100-BUILD-ONE-RECORD THRU 3100-EXIT
+               UNTIL END-OF-GOODS-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-BUILD-ONE-RECORD.
+           READ GOODS-FILE
+               AT END
+                   MOVE "Y" TO WS-GOODS-EOF-SWITCH
+               NOT AT END
+                   MOVE GOODS-RECORD TO GOODS-MASTER-RECORD
+                   WRITE GOODS-MASTER-RECORD
+                       INVALID KEY
+                           PERFORM 3200-LOG-BUILD-REJECT
+                               THRU 3200-EXIT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-BUILD-COUNT
+                           PERFORM 3300-LOG-BUILD-SUCCESS
+                               THRU 3300-EXIT
+                   END-WRITE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-LOG-BUILD-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE "B" TO TLOG-TYPE-CODE.
+           MOVE GOODS-NAME OF GOODS-MASTER-RECORD TO TLOG-GOODS-NAME.
+           MOVE "REJECTED - DUPLICATE GOODS-NAME ON BUILD"
+               TO TLOG-RESULT.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3300-LOG-BUILD-SUCCESS.
+           MOVE "B" TO TLOG-TYPE-CODE.
+           MOVE GOODS-NAME OF GOODS-MASTER-RECORD TO TLOG-GOODS-NAME.
+           MOVE "ADDED TO MASTER DURING BUILD" TO TLOG-RESULT.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-PROCESS-TRANSACTIONS - apply each ADD/CHANGE/DELETE
+      *    transaction against the goods master.
+      ******************************************************************
+       4000-PROCESS-TRANSACTIONS.
+           PERFORM 4100-PROCESS-ONE-TRANSACTION THRU 4100-EXIT
+               UNTIL END-OF-TRANSACTIONS.
+       4000-EXIT.
+           EXIT.
+
+       4100-PROCESS-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-TRAN-EOF-SWITCH
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TXN-ADD
+                           PERFORM 4200-PROCESS-ADD THRU 4200-EXIT
+                       WHEN TXN-CHANGE
+                           PERFORM 4300-PROCESS-CHANGE THRU 4300-EXIT
+                       WHEN TXN-DELETE
+                           PERFORM 4400-PROCESS-DELETE THRU 4400-EXIT
+                       WHEN OTHER
+                           PERFORM 4500-PROCESS-UNKNOWN THRU 4500-EXIT
+                   END-EVALUATE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESS-ADD.
+           MOVE SPACES              TO GOODS-MASTER-RECORD.
+           MOVE TXN-GOODS-NAME      TO GOODS-NAME OF
+                                        GOODS-MASTER-RECORD.
+           MOVE TXN-QTY-ON-HAND     TO GOODS-QTY-ON-HAND OF
+                                        GOODS-MASTER-RECORD.
+           MOVE TXN-UNIT-PRICE      TO GOODS-UNIT-PRICE OF
+                                        GOODS-MASTER-RECORD.
+           MOVE TXN-REORDER-POINT   TO GOODS-REORDER-POINT OF
+                                        GOODS-MASTER-RECORD.
+           WRITE GOODS-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   IF MASTER-DUPLICATE-KEY
+                       MOVE "REJECTED - GOODS-NAME ALREADY ON MASTER"
+                           TO TLOG-RESULT
+                   ELSE
+                       MOVE "REJECTED - GOODS MASTER WRITE ERROR"
+                           TO TLOG-RESULT
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE "ADDED TO MASTER" TO TLOG-RESULT
+           END-WRITE.
+           MOVE "A" TO TLOG-TYPE-CODE.
+           MOVE TXN-GOODS-NAME TO TLOG-GOODS-NAME.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       4200-EXIT.
+           EXIT.
+
+       4300-PROCESS-CHANGE.
+           MOVE TXN-GOODS-NAME TO GOODS-NAME OF GOODS-MASTER-RECORD.
+           READ GOODS-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   IF MASTER-NOT-FOUND
+                       MOVE "REJECTED - GOODS-NAME NOT ON MASTER"
+                           TO TLOG-RESULT
+                   ELSE
+                       MOVE "REJECTED - GOODS MASTER READ ERROR"
+                           TO TLOG-RESULT
+                   END-IF
+               NOT INVALID KEY
+                   MOVE TXN-QTY-ON-HAND    TO GOODS-QTY-ON-HAND OF
+                                               GOODS-MASTER-RECORD
+                   MOVE TXN-UNIT-PRICE     TO GOODS-UNIT-PRICE OF
+                                               GOODS-MASTER-RECORD
+                   MOVE TXN-REORDER-POINT  TO GOODS-REORDER-POINT OF
+                                               GOODS-MASTER-RECORD
+                   REWRITE GOODS-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "REJECTED - REWRITE FAILED"
+                               TO TLOG-RESULT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-COUNT
+                           MOVE "CHANGED ON MASTER" TO TLOG-RESULT
+                   END-REWRITE
+           END-READ.
+           MOVE "C" TO TLOG-TYPE-CODE.
+           MOVE TXN-GOODS-NAME TO TLOG-GOODS-NAME.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       4300-EXIT.
+           EXIT.
+
+       4400-PROCESS-DELETE.
+           MOVE TXN-GOODS-NAME TO GOODS-NAME OF GOODS-MASTER-RECORD.
+           DELETE GOODS-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   IF MASTER-NOT-FOUND
+                       MOVE "REJECTED - GOODS-NAME NOT ON MASTER"
+                           TO TLOG-RESULT
+                   ELSE
+                       MOVE "REJECTED - GOODS MASTER DELETE ERROR"
+                           TO TLOG-RESULT
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE "DELETED FROM MASTER" TO TLOG-RESULT
+           END-DELETE.
+           MOVE "D" TO TLOG-TYPE-CODE.
+           MOVE TXN-GOODS-NAME TO TLOG-GOODS-NAME.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       4400-EXIT.
+           EXIT.
+
+       4500-PROCESS-UNKNOWN.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE "?" TO TLOG-TYPE-CODE.
+           MOVE TXN-GOODS-NAME TO TLOG-GOODS-NAME.
+           MOVE "REJECTED - UNKNOWN TRANSACTION TYPE CODE"
+               TO TLOG-RESULT.
+           PERFORM 8000-WRITE-LOG-RECORD THRU 8000-EXIT.
+       4500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-WRITE-LOG-RECORD - append one line to the transaction
+      *    log; TLOG-TYPE-CODE, TLOG-GOODS-NAME and TLOG-RESULT must
+      *    be set by the caller.
+      ******************************************************************
+       8000-WRITE-LOG-RECORD.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           MOVE SPACES              TO TLOG-SEP-1 TLOG-SEP-2
+                                        TLOG-SEP-3 TLOG-SEP-4.
+           MOVE SPACES              TO TLOG-RUN-DATE.
+           MOVE WS-SYS-DATE(1:4)    TO TLOG-RUN-DATE(1:4).
+           MOVE "-"                 TO TLOG-RUN-DATE(5:1).
+           MOVE WS-SYS-DATE(5:2)    TO TLOG-RUN-DATE(6:2).
+           MOVE "-"                 TO TLOG-RUN-DATE(8:1).
+           MOVE WS-SYS-DATE(7:2)    TO TLOG-RUN-DATE(9:2).
+           MOVE SPACES              TO TLOG-RUN-TIME.
+           MOVE WS-SYS-TIME(1:2)    TO TLOG-RUN-TIME(1:2).
+           MOVE ":"                 TO TLOG-RUN-TIME(3:1).
+           MOVE WS-SYS-TIME(3:2)    TO TLOG-RUN-TIME(4:2).
+           MOVE ":"                 TO TLOG-RUN-TIME(6:1).
+           MOVE WS-SYS-TIME(5:2)    TO TLOG-RUN-TIME(7:2).
+           WRITE TRANSACTION-LOG-RECORD.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-TERMINATE - close whichever files actually opened in
+      *    1000-INITIALIZE; a file that failed to open (or was never
+      *    attempted for this run mode) is left alone.
+      ******************************************************************
+       9000-TERMINATE.
+           IF GOODS-FILE-OPENED
+               CLOSE GOODS-FILE
+           END-IF.
+           IF MASTER-FILE-OPENED
+               CLOSE GOODS-MASTER-FILE
+           END-IF.
+           IF TRANSACTION-FILE-OPENED
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE TRANSACTION-LOG-FILE.
+       9000-EXIT.
+           EXIT.
